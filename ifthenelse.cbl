@@ -1,14 +1,543 @@
+      *=============================================================*
+      *  PROGRAM-ID  : IFTHENEL                                      *
+      *  AUTHOR      : R.HALVERSEN                                   *
+      *  INSTALLATION: DAILY MONITORING SYSTEMS                      *
+      *  DATE-WRITTEN: 2026-08-08                                    *
+      *                                                               *
+      *  REMARKS.                                                     *
+      *      READS THE DAILY-COUNTS FILE AND EVALUATES EACH UNIT'S   *
+      *      COUNT AGAINST THE STANDING THRESHOLD OF 6.               *
+      *                                                               *
+      *  MODIFICATION HISTORY.                                        *
+      *      2026-08-08  RH  INITIAL VERSION - READS DAILY-COUNTS     *
+      *                      FILE INSTEAD OF A COMPILED-IN LITERAL.   *
+      *      2026-08-09  RH  THRESHOLD NOW SUPPLIED BY THE            *
+      *                      THRESHOLD-CONTROL PARAMETER FILE         *
+      *                      INSTEAD OF A COMPILED-IN LITERAL.        *
+      *      2026-08-10  RH  REPLACED DISPLAY MESSAGES WITH A         *
+      *                      PRINTED EXCEPTION REPORT (REPORT-FILE).  *
+      *      2026-08-11  RH  ADDED CONTROL-BREAK SUMMARY TOTALS AT    *
+      *                      THE END OF THE EXCEPTION REPORT.         *
+      *      2026-08-12  RH  ADDED AUDIT-TRAIL FILE - LOGS EVERY      *
+      *                      THRESHOLD DECISION WITH A TIMESTAMP.     *
+      *      2026-08-13  RH  ADDED NUMERIC/RANGE EDIT ON THE COUNT    *
+      *                      FIELD AND A SUSPENSE FILE FOR REJECTS.   *
+      *      2026-08-14  RH  REPLACED THE BINARY OVER/UNDER TEST      *
+      *                      WITH A LOW/WATCH/CRITICAL TIER           *
+      *                      EVALUATION AGAINST TWO CONFIGURABLE      *
+      *                      BREAKPOINTS FROM THRESHOLD-CONTROL.      *
+      *      2026-08-15  RH  ADDED CHECKPOINT/RESTART SUPPORT - PASS  *
+      *                      PARM 'RESTART' TO RESUME AFTER THE LAST  *
+      *                      KEY RECORDED IN THE CHECKPOINT FILE.     *
+      *      2026-08-16  RH  ADDED A DOWNSTREAM EXTRACT OF CRITICAL   *
+      *                      (OVER-THRESHOLD) RECORDS FOR THE         *
+      *                      EXCEPTION FOLLOW-UP SYSTEM.              *
+      *      2026-08-18  RH  A RESTART NO LONGER TRUSTS A STALE OR    *
+      *                      COMPLETED CHECKPOINT RECORD LEFT OVER    *
+      *                      FROM A PRIOR DAY. REPORT-FILE,           *
+      *                      AUDIT-TRAIL-FILE, SUSPENSE-FILE AND      *
+      *                      EXTRACT-FILE ARE NOW OPENED EXTEND ON A  *
+      *                      GENUINE RESTART SO PRIOR OUTPUT IS NOT   *
+      *                      LOST, AND THE RUN TOTALS ARE RESTORED    *
+      *                      FROM THE LAST CHECKPOINT INSTEAD OF      *
+      *                      RESTARTING AT ZERO. REMOVED THE UNUSED   *
+      *                      NUMERIC-CHAR CLASS TEST.                 *
+      *      2026-08-19  RH  RENAMED THE PROGRAM-ID FROM IFTHENELSE   *
+      *                      TO IFTHENEL - MVS LOAD-MODULE AND PDS    *
+      *                      MEMBER NAMES ARE LIMITED TO 8            *
+      *                      CHARACTERS.                              *
+      *=============================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfThenElse.
+       PROGRAM-ID.    IFTHENEL.
+       AUTHOR.        R.HALVERSEN.
+       INSTALLATION.  DAILY MONITORING SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-COUNTS-FILE ASSIGN TO DAILYCNT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT THRESHOLD-CONTROL-FILE ASSIGN TO THRESCTL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO EXTRACT
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-COUNTS-FILE
+           RECORDING MODE IS F.
+       COPY DLYCOUNT.
+
+       FD  THRESHOLD-CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY THRCTL.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD                 PIC X(132).
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       COPY AUDREC.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       COPY SUSREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPREC.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY EXTREC.
+
        WORKING-STORAGE SECTION.
-       01 x PIC 9 VALUE 5.
+      *-----------------------------------------------------------*
+      *    PROGRAM SWITCHES                                        *
+      *-----------------------------------------------------------*
+       01  DCE-SWITCHES.
+           05  DCE-EOF-SWITCH          PIC X(01)   VALUE "N".
+               88  DCE-EOF-YES                     VALUE "Y".
+               88  DCE-EOF-NO                       VALUE "N".
+           05  DCE-VALID-SWITCH        PIC X(01)   VALUE "Y".
+               88  DCE-RECORD-VALID                VALUE "Y".
+               88  DCE-RECORD-INVALID              VALUE "N".
+           05  DCE-RESTART-SWITCH      PIC X(01)   VALUE "N".
+               88  DCE-RESTART-YES                 VALUE "Y".
+               88  DCE-RESTART-NO                   VALUE "N".
+           05  DCE-CKPT-EOF-SWITCH     PIC X(01)   VALUE "N".
+               88  DCE-CKPT-EOF-YES                 VALUE "Y".
+               88  DCE-CKPT-EOF-NO                   VALUE "N".
+           05  DCE-CKPT-FOUND-SWITCH   PIC X(01)   VALUE "N".
+               88  DCE-CKPT-FOUND-YES               VALUE "Y".
+               88  DCE-CKPT-FOUND-NO                 VALUE "N".
+
+      *-----------------------------------------------------------*
+      *    RESTART/CHECKPOINT WORK FIELDS                           *
+      *-----------------------------------------------------------*
+       77  DCE-RESTART-KEY             PIC X(10)   VALUE SPACES.
+       77  DCE-CHECKPOINT-INTERVAL     PIC 9(07)   COMP VALUE 100.
+       77  DCE-CKPT-QUOTIENT           PIC 9(07)   COMP VALUE ZERO.
+       77  DCE-CKPT-REMAINDER          PIC 9(07)   COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    LAST CHECKPOINT READ - WORK COPY OF ITS STATUS/DATE/     *
+      *    COUNTERS, USED TO DECIDE WHETHER IT IS A VALID RESTART   *
+      *    POINT AND TO RESTORE THE RUN TOTALS IT WAS HOLDING.      *
+      *-----------------------------------------------------------*
+       01  DCE-CKPT-STATUS             PIC X(01)   VALUE SPACES.
+           88  DCE-CKPT-WAS-COMPLETE               VALUE "C".
+       77  DCE-CKPT-DATE               PIC 9(08)   VALUE ZERO.
+       77  DCE-CKPT-RECORDS-READ       PIC 9(07)   VALUE ZERO.
+       77  DCE-CKPT-RECORDS-LOW        PIC 9(07)   VALUE ZERO.
+       77  DCE-CKPT-RECORDS-WATCH      PIC 9(07)   VALUE ZERO.
+       77  DCE-CKPT-RECORDS-CRITICAL   PIC 9(07)   VALUE ZERO.
+       77  DCE-CKPT-RECORDS-SUSPENSE   PIC 9(07)   VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    SUSPENSE REASON WORK FIELDS                              *
+      *-----------------------------------------------------------*
+       01  DCE-SUSPENSE-REASON.
+           05  DCE-REASON-CODE         PIC X(04).
+           05  DCE-REASON-TEXT         PIC X(30).
 
-       PROCEDURE DIVISION.
-           IF x > 6 THEN
-               DISPLAY "x is greater than 6"
+       77  DCE-COUNT-RANGE-LIMIT       PIC 9(05)   VALUE 099998.
+      *    099999 IS A RESERVED HIGH-VALUE SENTINEL AND IS NEVER
+      *    TREATED AS A VALID DAILY COUNT.
+
+      *-----------------------------------------------------------*
+      *    MISCELLANEOUS WORK FIELDS                               *
+      *-----------------------------------------------------------*
+       77  DCE-WATCH-BREAK             PIC 9(05)   VALUE 000004.
+       77  DCE-CRITICAL-BREAK          PIC 9(05)   VALUE 000006.
+      *    DEFAULTS ABOVE ARE A FAILSAFE ONLY - OVERLAID BY THE
+      *    THRESHOLD-CONTROL RECORD DURING 1000-INITIALIZE.
+
+       01  DCE-RUN-DATE-FIELDS.
+           05  DCE-RUN-DATE-NUM        PIC 9(08).
+           05  DCE-RUN-DATE-R REDEFINES DCE-RUN-DATE-NUM.
+               10  DCE-RUN-YYYY        PIC 9(04).
+               10  DCE-RUN-MM          PIC 9(02).
+               10  DCE-RUN-DD          PIC 9(02).
+
+      *-----------------------------------------------------------*
+      *    AUDIT TRAIL TIMESTAMP FIELDS                             *
+      *-----------------------------------------------------------*
+       01  DCE-AUDIT-DATE-NUM          PIC 9(08).
+       01  DCE-AUDIT-TIME-NUM          PIC 9(08).
+       01  DCE-AUDIT-TIME-R REDEFINES DCE-AUDIT-TIME-NUM.
+           05  DCE-AUDIT-HH            PIC 9(02).
+           05  DCE-AUDIT-MM            PIC 9(02).
+           05  DCE-AUDIT-SS            PIC 9(02).
+           05  DCE-AUDIT-HS            PIC 9(02).
+
+      *-----------------------------------------------------------*
+      *    CONTROL-BREAK SUMMARY COUNTERS                          *
+      *-----------------------------------------------------------*
+       77  DCE-RECORDS-READ           PIC 9(07)   COMP VALUE ZERO.
+       77  DCE-RECORDS-LOW            PIC 9(07)   COMP VALUE ZERO.
+       77  DCE-RECORDS-WATCH          PIC 9(07)   COMP VALUE ZERO.
+       77  DCE-RECORDS-CRITICAL       PIC 9(07)   COMP VALUE ZERO.
+       77  DCE-RECORDS-SUSPENSE       PIC 9(07)   COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    REPORT PRINT LINES                                      *
+      *-----------------------------------------------------------*
+       COPY RPTLINE.
+
+       LINKAGE SECTION.
+      *-----------------------------------------------------------*
+      *    EXEC PGM PARM - RECEIVED FROM REGISTER 1 AT ENTRY. THE  *
+      *    JOB STEP CODES PARM='RESTART' TO RESUME AFTER THE LAST  *
+      *    KEY RECORDED IN THE CHECKPOINT FILE (SEE JCL).          *
+      *-----------------------------------------------------------*
+       01  LK-PARM-LEN                 PIC S9(4) COMP.
+       01  LK-PARM-DATA                PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-LEN LK-PARM-DATA.
+      *=============================================================*
+      *  0000-MAINLINE                                               *
+      *=============================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL DCE-EOF-YES.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *=============================================================*
+      *  1000-INITIALIZE                                             *
+      *=============================================================*
+       1000-INITIALIZE.
+           IF LK-PARM-LEN = +7 AND LK-PARM-DATA(1:7) = "RESTART"
+               SET DCE-RESTART-YES TO TRUE
+           END-IF
+           PERFORM 1200-FORMAT-RUN-DATE THRU 1200-EXIT.
+           OPEN INPUT THRESHOLD-CONTROL-FILE.
+           READ THRESHOLD-CONTROL-FILE
+               AT END
+                   DISPLAY "THRESHOLD-CONTROL FILE IS EMPTY - USING "
+                           "DEFAULT BREAKPOINTS"
+           END-READ
+           IF THR-WATCH-BREAK NUMERIC AND THR-WATCH-BREAK > ZEROES
+               MOVE THR-WATCH-BREAK TO DCE-WATCH-BREAK
+           END-IF
+           IF THR-CRITICAL-BREAK NUMERIC AND THR-CRITICAL-BREAK > ZEROES
+               MOVE THR-CRITICAL-BREAK TO DCE-CRITICAL-BREAK
+           END-IF
+           CLOSE THRESHOLD-CONTROL-FILE.
+           IF DCE-RESTART-YES
+               PERFORM 1550-LOAD-LAST-CHECKPOINT THRU 1550-EXIT
+           END-IF
+           IF DCE-RESTART-YES
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND EXTRACT-FILE
+               MOVE DCE-CKPT-RECORDS-READ     TO DCE-RECORDS-READ
+               MOVE DCE-CKPT-RECORDS-LOW      TO DCE-RECORDS-LOW
+               MOVE DCE-CKPT-RECORDS-WATCH    TO DCE-RECORDS-WATCH
+               MOVE DCE-CKPT-RECORDS-CRITICAL TO DCE-RECORDS-CRITICAL
+               MOVE DCE-CKPT-RECORDS-SUSPENSE TO DCE-RECORDS-SUSPENSE
            ELSE
-               DISPLAY "x is less than or equal to 6"
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               PERFORM 1300-PRINT-HEADINGS THRU 1300-EXIT
+           END-IF
+           OPEN INPUT DAILY-COUNTS-FILE.
+           PERFORM 1100-READ-DAILY-COUNTS THRU 1100-EXIT.
+           IF DCE-RESTART-YES
+               PERFORM 1600-SKIP-PROCESSED-RECORDS THRU 1600-EXIT
            END-IF.
-           STOP RUN.
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1100-READ-DAILY-COUNTS                                      *
+      *=============================================================*
+       1100-READ-DAILY-COUNTS.
+           READ DAILY-COUNTS-FILE
+               AT END
+                   SET DCE-EOF-YES TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1200-FORMAT-RUN-DATE                                        *
+      *=============================================================*
+       1200-FORMAT-RUN-DATE.
+           ACCEPT DCE-RUN-DATE-NUM FROM DATE YYYYMMDD.
+           STRING DCE-RUN-MM   "/"
+                  DCE-RUN-DD   "/"
+                  DCE-RUN-YYYY
+                  DELIMITED BY SIZE INTO RPT-RUN-DATE.
+       1200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1300-PRINT-HEADINGS                                         *
+      *=============================================================*
+       1300-PRINT-HEADINGS.
+           WRITE RPT-RECORD FROM RPT-HEADING-1.
+           WRITE RPT-RECORD FROM RPT-HEADING-2.
+           WRITE RPT-RECORD FROM RPT-HEADING-3.
+       1300-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1550-LOAD-LAST-CHECKPOINT                                   *
+      *    READS THE CHECKPOINT FILE FORWARD TO ITS LAST RECORD AND  *
+      *    ACCEPTS IT AS THE RESTART POINT ONLY IF IT WAS WRITTEN    *
+      *    FOR TODAY'S RUN AND THE RUN IT BELONGS TO NEVER REACHED   *
+      *    9050-WRITE-FINAL-CHECKPOINT. A CHECKPOINT LEFT OVER FROM  *
+      *    A PRIOR DAY, OR ONE MARKED COMPLETE, IS A RUN THAT        *
+      *    FINISHED ON ITS OWN AND MUST NOT CAUSE TODAY'S RUN TO     *
+      *    SKIP RECORDS IT HAS NOT ACTUALLY PROCESSED YET.           *
+      *=============================================================*
+       1550-LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1560-READ-NEXT-CHECKPOINT THRU 1560-EXIT
+               UNTIL DCE-CKPT-EOF-YES.
+           CLOSE CHECKPOINT-FILE.
+           IF DCE-CKPT-FOUND-NO
+               OR DCE-CKPT-WAS-COMPLETE
+               OR DCE-CKPT-DATE NOT = DCE-RUN-DATE-NUM
+               MOVE SPACES TO DCE-RESTART-KEY
+               SET DCE-RESTART-NO TO TRUE
+           END-IF.
+       1550-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1560-READ-NEXT-CHECKPOINT                                   *
+      *=============================================================*
+       1560-READ-NEXT-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET DCE-CKPT-EOF-YES TO TRUE
+               NOT AT END
+                   SET DCE-CKPT-FOUND-YES TO TRUE
+                   MOVE CHK-LAST-KEY          TO DCE-RESTART-KEY
+                   MOVE CHK-STATUS            TO DCE-CKPT-STATUS
+                   MOVE CHK-CHECKPOINT-DATE   TO DCE-CKPT-DATE
+                   MOVE CHK-RECORDS-PROCESSED TO DCE-CKPT-RECORDS-READ
+                   MOVE CHK-RECORDS-LOW       TO DCE-CKPT-RECORDS-LOW
+                   MOVE CHK-RECORDS-WATCH     TO DCE-CKPT-RECORDS-WATCH
+                   MOVE CHK-RECORDS-CRITICAL
+                                        TO DCE-CKPT-RECORDS-CRITICAL
+                   MOVE CHK-RECORDS-SUSPENSE
+                                        TO DCE-CKPT-RECORDS-SUSPENSE
+           END-READ.
+       1560-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  1600-SKIP-PROCESSED-RECORDS                                 *
+      *=============================================================*
+       1600-SKIP-PROCESSED-RECORDS.
+           PERFORM 1100-READ-DAILY-COUNTS THRU 1100-EXIT
+               UNTIL DCE-EOF-YES OR DLY-UNIT-ID > DCE-RESTART-KEY.
+       1600-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2000-PROCESS-RECORD                                         *
+      *=============================================================*
+       2000-PROCESS-RECORD.
+           ADD 1 TO DCE-RECORDS-READ
+           PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+           IF DCE-RECORD-VALID
+               MOVE DLY-UNIT-ID      TO RPT-DET-UNIT-ID
+               MOVE DLY-COUNT        TO RPT-DET-COUNT
+               MOVE DCE-WATCH-BREAK  TO RPT-DET-WATCH
+               MOVE DCE-CRITICAL-BREAK TO RPT-DET-CRIT
+               IF DLY-COUNT > DCE-CRITICAL-BREAK
+                   MOVE "CRITICAL" TO RPT-DET-STATUS
+                   MOVE "CRITICAL" TO AUD-OUTCOME
+                   ADD 1 TO DCE-RECORDS-CRITICAL
+                   PERFORM 2150-WRITE-EXTRACT-RECORD THRU 2150-EXIT
+               ELSE
+                   IF DLY-COUNT >= DCE-WATCH-BREAK
+                       MOVE "WATCH" TO RPT-DET-STATUS
+                       MOVE "WATCH" TO AUD-OUTCOME
+                       ADD 1 TO DCE-RECORDS-WATCH
+                   ELSE
+                       MOVE "LOW" TO RPT-DET-STATUS
+                       MOVE "LOW" TO AUD-OUTCOME
+                       ADD 1 TO DCE-RECORDS-LOW
+                   END-IF
+               END-IF
+               WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+               PERFORM 2100-WRITE-AUDIT-RECORD THRU 2100-EXIT
+           ELSE
+               PERFORM 2060-WRITE-SUSPENSE-RECORD THRU 2060-EXIT
+           END-IF
+           PERFORM 2200-CHECK-FOR-CHECKPOINT THRU 2200-EXIT
+           PERFORM 1100-READ-DAILY-COUNTS THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2050-VALIDATE-RECORD                                        *
+      *=============================================================*
+       2050-VALIDATE-RECORD.
+           SET DCE-RECORD-VALID TO TRUE
+           IF DLY-COUNT-X NOT NUMERIC
+               SET DCE-RECORD-INVALID TO TRUE
+               MOVE "NUM "                     TO DCE-REASON-CODE
+               MOVE "COUNT FIELD IS NOT NUMERIC"
+                                               TO DCE-REASON-TEXT
+           ELSE
+               IF DLY-COUNT > DCE-COUNT-RANGE-LIMIT
+                   SET DCE-RECORD-INVALID TO TRUE
+                   MOVE "RNG "                 TO DCE-REASON-CODE
+                   MOVE "COUNT EXCEEDS VALID RANGE"
+                                               TO DCE-REASON-TEXT
+               END-IF
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2060-WRITE-SUSPENSE-RECORD                                  *
+      *=============================================================*
+       2060-WRITE-SUSPENSE-RECORD.
+           ADD 1 TO DCE-RECORDS-SUSPENSE
+           MOVE DLY-UNIT-ID        TO SUS-UNIT-ID
+           MOVE DLY-COUNT-X        TO SUS-COUNT-RAW
+           MOVE DCE-REASON-CODE    TO SUS-REASON-CODE
+           MOVE DCE-REASON-TEXT    TO SUS-REASON-TEXT
+           WRITE SUS-RECORD.
+       2060-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2100-WRITE-AUDIT-RECORD                                     *
+      *=============================================================*
+       2100-WRITE-AUDIT-RECORD.
+           ACCEPT DCE-AUDIT-DATE-NUM FROM DATE YYYYMMDD.
+           ACCEPT DCE-AUDIT-TIME-NUM FROM TIME.
+           MOVE DLY-UNIT-ID         TO AUD-UNIT-ID
+           MOVE DLY-COUNT           TO AUD-VALUE
+           MOVE DCE-WATCH-BREAK     TO AUD-WATCH-BREAK
+           MOVE DCE-CRITICAL-BREAK  TO AUD-CRITICAL-BREAK
+           STRING DCE-AUDIT-DATE-NUM "-"
+                  DCE-AUDIT-HH DCE-AUDIT-MM DCE-AUDIT-SS
+                  DELIMITED BY SIZE INTO AUD-TIMESTAMP
+           WRITE AUD-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2150-WRITE-EXTRACT-RECORD                                   *
+      *=============================================================*
+       2150-WRITE-EXTRACT-RECORD.
+           INITIALIZE EXT-RECORD.
+           MOVE DLY-UNIT-ID        TO EXT-UNIT-ID.
+           MOVE DLY-COUNT          TO EXT-VALUE.
+           MOVE DCE-CRITICAL-BREAK TO EXT-CRITICAL-BREAK.
+           WRITE EXT-RECORD.
+       2150-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2200-CHECK-FOR-CHECKPOINT                                   *
+      *=============================================================*
+       2200-CHECK-FOR-CHECKPOINT.
+           DIVIDE DCE-RECORDS-READ BY DCE-CHECKPOINT-INTERVAL
+               GIVING DCE-CKPT-QUOTIENT
+               REMAINDER DCE-CKPT-REMAINDER.
+           IF DCE-CKPT-REMAINDER = ZERO
+               PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  2210-WRITE-CHECKPOINT                                       *
+      *=============================================================*
+       2210-WRITE-CHECKPOINT.
+           INITIALIZE CHK-RECORD.
+           MOVE DLY-UNIT-ID          TO CHK-LAST-KEY.
+           MOVE DCE-RECORDS-READ     TO CHK-RECORDS-PROCESSED.
+           MOVE DCE-RECORDS-LOW      TO CHK-RECORDS-LOW.
+           MOVE DCE-RECORDS-WATCH    TO CHK-RECORDS-WATCH.
+           MOVE DCE-RECORDS-CRITICAL TO CHK-RECORDS-CRITICAL.
+           MOVE DCE-RECORDS-SUSPENSE TO CHK-RECORDS-SUSPENSE.
+           MOVE DCE-RUN-DATE-NUM     TO CHK-CHECKPOINT-DATE.
+           SET CHK-STATUS-IN-PROGRESS TO TRUE.
+           WRITE CHK-RECORD.
+       2210-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  9000-TERMINATE                                              *
+      *=============================================================*
+       9000-TERMINATE.
+           PERFORM 9050-WRITE-FINAL-CHECKPOINT THRU 9050-EXIT.
+           PERFORM 9100-PRINT-TOTALS THRU 9100-EXIT.
+           WRITE RPT-RECORD FROM RPT-FOOTER-LINE.
+           CLOSE DAILY-COUNTS-FILE
+                 REPORT-FILE
+                 AUDIT-TRAIL-FILE
+                 SUSPENSE-FILE
+                 CHECKPOINT-FILE
+                 EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  9050-WRITE-FINAL-CHECKPOINT                                 *
+      *=============================================================*
+       9050-WRITE-FINAL-CHECKPOINT.
+           INITIALIZE CHK-RECORD.
+           MOVE HIGH-VALUES          TO CHK-LAST-KEY.
+           MOVE DCE-RECORDS-READ     TO CHK-RECORDS-PROCESSED.
+           MOVE DCE-RECORDS-LOW      TO CHK-RECORDS-LOW.
+           MOVE DCE-RECORDS-WATCH    TO CHK-RECORDS-WATCH.
+           MOVE DCE-RECORDS-CRITICAL TO CHK-RECORDS-CRITICAL.
+           MOVE DCE-RECORDS-SUSPENSE TO CHK-RECORDS-SUSPENSE.
+           MOVE DCE-RUN-DATE-NUM     TO CHK-CHECKPOINT-DATE.
+           SET CHK-STATUS-COMPLETE TO TRUE.
+           WRITE CHK-RECORD.
+       9050-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *  9100-PRINT-TOTALS                                           *
+      *=============================================================*
+       9100-PRINT-TOTALS.
+           WRITE RPT-RECORD FROM RPT-TOTALS-HEADING.
+           MOVE "RECORDS READ"            TO RPT-TOT-LABEL
+           MOVE DCE-RECORDS-READ          TO RPT-TOT-VALUE
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+           MOVE "RECORDS LOW"             TO RPT-TOT-LABEL
+           MOVE DCE-RECORDS-LOW           TO RPT-TOT-VALUE
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+           MOVE "RECORDS WATCH"           TO RPT-TOT-LABEL
+           MOVE DCE-RECORDS-WATCH         TO RPT-TOT-VALUE
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+           MOVE "RECORDS CRITICAL"        TO RPT-TOT-LABEL
+           MOVE DCE-RECORDS-CRITICAL      TO RPT-TOT-VALUE
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+           MOVE "RECORDS IN SUSPENSE"     TO RPT-TOT-LABEL
+           MOVE DCE-RECORDS-SUSPENSE      TO RPT-TOT-VALUE
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+       9100-EXIT.
+           EXIT.
