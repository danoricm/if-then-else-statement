@@ -0,0 +1,55 @@
+      *=============================================================*
+      *  RPTLINE.CPY                                                 *
+      *  PRINT LINE LAYOUTS FOR THE DAILY COUNT EXCEPTION REPORT.    *
+      *  EACH 01-LEVEL BELOW IS MOVED INTO RPT-RECORD (SEE FD) AND   *
+      *  WRITTEN TO THE REPORT-FILE ONE LINE AT A TIME.              *
+      *  WRITTEN           : 2026-08-10  R.HALVERSEN                 *
+      *  MODIFIED          : 2026-08-14  RH - DETAIL/HEADING LINES   *
+      *                      CARRY WATCH/CRITICAL BREAKPOINTS AND A  *
+      *                      THREE-WAY STATUS IN PLACE OF ONE CUTOFF.*
+      *=============================================================*
+       01  RPT-HEADING-1.
+           05  FILLER  PIC X(30) VALUE "DAILY COUNT EXCEPTION REPORT".
+           05  FILLER                  PIC X(102)  VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(11)   VALUE "RUN DATE: ".
+           05  RPT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(111)  VALUE SPACES.
+
+       01  RPT-HEADING-3.
+           05  FILLER                  PIC X(10)   VALUE "UNIT-ID".
+           05  FILLER                  PIC X(08)   VALUE SPACES.
+           05  FILLER                  PIC X(05)   VALUE "COUNT".
+           05  FILLER                  PIC X(05)   VALUE SPACES.
+           05  FILLER                  PIC X(05)   VALUE "WATCH".
+           05  FILLER                  PIC X(03)   VALUE SPACES.
+           05  FILLER                  PIC X(05)   VALUE "CRIT".
+           05  FILLER                  PIC X(05)   VALUE SPACES.
+           05  FILLER                  PIC X(22)   VALUE "STATUS".
+           05  FILLER                  PIC X(64)   VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DET-UNIT-ID         PIC X(10).
+           05  FILLER                  PIC X(08)   VALUE SPACES.
+           05  RPT-DET-COUNT           PIC ZZZZ9.
+           05  FILLER                  PIC X(05)   VALUE SPACES.
+           05  RPT-DET-WATCH           PIC ZZZZ9.
+           05  FILLER                  PIC X(03)   VALUE SPACES.
+           05  RPT-DET-CRIT            PIC ZZZZ9.
+           05  FILLER                  PIC X(05)   VALUE SPACES.
+           05  RPT-DET-STATUS          PIC X(22).
+           05  FILLER                  PIC X(64)   VALUE SPACES.
+
+       01  RPT-TOTALS-HEADING.
+           05  FILLER                  PIC X(11)   VALUE "RUN TOTALS:".
+           05  FILLER                  PIC X(121)  VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  RPT-TOT-LABEL           PIC X(25).
+           05  RPT-TOT-VALUE           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(100)  VALUE SPACES.
+
+       01  RPT-FOOTER-LINE.
+           05 FILLER PIC X(40) VALUE "*** END OF EXCEPTION REPORT ***".
+           05  FILLER                  PIC X(92)   VALUE SPACES.
