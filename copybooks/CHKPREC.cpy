@@ -0,0 +1,23 @@
+      *=============================================================*
+      *  CHKPREC.CPY                                                 *
+      *  RECORD LAYOUT FOR THE CHECKPOINT FILE. A RECORD IS WRITTEN  *
+      *  EVERY DCE-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED RUN    *
+      *  CAN SKIP DAILY-COUNTS RECORDS ALREADY PROCESSED.            *
+      *  WRITTEN           : 2026-08-15  R.HALVERSEN                 *
+      *  MODIFIED          : 2026-08-18  RH - ADDED THE PER-TIER     *
+      *                      COUNTERS SO A RESTARTED RUN CAN RESTORE *
+      *                      THE WHOLE-DAY RUN TOTALS, NOT JUST THE  *
+      *                      COUNT OF RECORDS READ.                  *
+      *=============================================================*
+       01  CHK-RECORD.
+           05  CHK-LAST-KEY            PIC X(10).
+           05  CHK-RECORDS-PROCESSED   PIC 9(07).
+           05  CHK-CHECKPOINT-DATE     PIC 9(08).
+           05  CHK-STATUS              PIC X(01).
+               88  CHK-STATUS-IN-PROGRESS          VALUE "P".
+               88  CHK-STATUS-COMPLETE              VALUE "C".
+           05  CHK-RECORDS-LOW         PIC 9(07).
+           05  CHK-RECORDS-WATCH       PIC 9(07).
+           05  CHK-RECORDS-CRITICAL    PIC 9(07).
+           05  CHK-RECORDS-SUSPENSE    PIC 9(07).
+           05  FILLER                  PIC X(26).
