@@ -0,0 +1,14 @@
+      *=============================================================*
+      *  DLYCOUNT.CPY                                                *
+      *  RECORD LAYOUT FOR THE DAILY-COUNTS INPUT FILE.              *
+      *  ONE RECORD PER MONITORED UNIT (ACCOUNT, BRANCH, ETC.)       *
+      *  WRITTEN           : 2026-08-08  R.HALVERSEN                 *
+      *  MODIFIED          : 2026-08-13  RH - COUNT FIELD REDEFINED  *
+      *                      X/9 TO SUPPORT THE NUMERIC EDIT.        *
+      *=============================================================*
+       01  DLY-RECORD.
+           05  DLY-UNIT-ID             PIC X(10).
+           05  DLY-COUNT-X             PIC X(05).
+           05  DLY-COUNT  REDEFINES DLY-COUNT-X
+                                       PIC 9(05).
+           05  FILLER                  PIC X(65).
