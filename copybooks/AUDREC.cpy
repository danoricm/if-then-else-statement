@@ -0,0 +1,17 @@
+      *=============================================================*
+      *  AUDREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE AUDIT-TRAIL FILE. ONE RECORD IS       *
+      *  WRITTEN FOR EVERY THRESHOLD DECISION THE PROGRAM MAKES, SO  *
+      *  A GIVEN DAY'S EVALUATIONS CAN BE RECONSTRUCTED LATER.       *
+      *  WRITTEN           : 2026-08-12  R.HALVERSEN                 *
+      *  MODIFIED          : 2026-08-14  RH - SINGLE THRESHOLD SPLIT *
+      *                      INTO WATCH/CRITICAL BREAKPOINTS.        *
+      *=============================================================*
+       01  AUD-RECORD.
+           05  AUD-UNIT-ID             PIC X(10).
+           05  AUD-VALUE               PIC 9(05).
+           05  AUD-WATCH-BREAK         PIC 9(05).
+           05  AUD-CRITICAL-BREAK      PIC 9(05).
+           05  AUD-OUTCOME             PIC X(10).
+           05  AUD-TIMESTAMP           PIC X(15).
+           05  FILLER                  PIC X(30).
