@@ -0,0 +1,14 @@
+      *=============================================================*
+      *  THRCTL.CPY                                                  *
+      *  RECORD LAYOUT FOR THE THRESHOLD-CONTROL PARAMETER FILE.     *
+      *  ONE RECORD, READ ONCE AT THE START OF THE RUN, SUPPLIES THE *
+      *  BREAKPOINTS USED TO EVALUATE EACH DAILY-COUNTS RECORD.      *
+      *  WRITTEN           : 2026-08-09  R.HALVERSEN                 *
+      *  MODIFIED          : 2026-08-14  RH - WAS A SINGLE CUTOFF,   *
+      *                      NOW CARRIES BOTH LOW/WATCH/CRITICAL     *
+      *                      BAND BREAKPOINTS.                       *
+      *=============================================================*
+       01  THR-RECORD.
+           05  THR-WATCH-BREAK         PIC 9(05).
+           05  THR-CRITICAL-BREAK      PIC 9(05).
+           05  FILLER                  PIC X(70).
