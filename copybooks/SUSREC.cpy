@@ -0,0 +1,13 @@
+      *=============================================================*
+      *  SUSREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE SUSPENSE FILE. DAILY-COUNTS RECORDS   *
+      *  THAT FAIL THE NUMERIC/RANGE EDIT ARE ROUTED HERE WITH A     *
+      *  REASON CODE INSTEAD OF ABENDING OR MISCOMPARING THE RUN.    *
+      *  WRITTEN           : 2026-08-13  R.HALVERSEN                 *
+      *=============================================================*
+       01  SUS-RECORD.
+           05  SUS-UNIT-ID             PIC X(10).
+           05  SUS-COUNT-RAW           PIC X(05).
+           05  SUS-REASON-CODE         PIC X(04).
+           05  SUS-REASON-TEXT         PIC X(30).
+           05  FILLER                  PIC X(31).
