@@ -0,0 +1,12 @@
+      *=============================================================*
+      *  EXTREC.CPY                                                  *
+      *  RECORD LAYOUT FOR THE DOWNSTREAM INTERFACE EXTRACT FILE.    *
+      *  ONE RECORD PER CRITICAL (OVER-THRESHOLD) UNIT, PICKED UP    *
+      *  AND LOADED BY THE EXCEPTION-FOLLOW-UP SYSTEM.               *
+      *  WRITTEN           : 2026-08-16  R.HALVERSEN                 *
+      *=============================================================*
+       01  EXT-RECORD.
+           05  EXT-UNIT-ID             PIC X(10).
+           05  EXT-VALUE               PIC 9(05).
+           05  EXT-CRITICAL-BREAK      PIC 9(05).
+           05  FILLER                  PIC X(60).
