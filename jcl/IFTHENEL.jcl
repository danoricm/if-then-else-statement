@@ -0,0 +1,117 @@
+//IFTHENEL JOB (ACCTNO),'DAILY MONITOR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*=================================================================
+//*  DAILY COUNT EXCEPTION MONITORING CYCLE
+//*
+//*  SORTS THE RAW DAILY-COUNTS EXTRACT INTO UNIT-ID SEQUENCE,
+//*  RUNS IFTHENELSE TO EVALUATE EACH RECORD AGAINST THE
+//*  THRESHOLD-CONTROL BREAKPOINTS, AND DISTRIBUTES THE RESULTING
+//*  EXCEPTION REPORT AND FOLLOW-UP EXTRACT.
+//*
+//*  TO RESTART AFTER AN ABEND IN THE EVALSTEP, RESUBMIT WITH
+//*      RESTART=EVALSTEP
+//*  ON THE JOB CARD, CHANGE THE EVALSTEP PARM BELOW FROM PARM=' '
+//*  TO PARM='RESTART', AND MAKE THE FOLLOWING DD CHANGES. SORTSTEP
+//*  DOES NOT RUN ON A STEP RESTART, SO EVERY GENERATION IT OR THE
+//*  ABORTED EVALSTEP CATALOGED IS ALREADY THE CURRENT GENERATION,
+//*  NOT A NEW ONE, AND THE DATASETS EVALSTEP WAS BUILDING MUST BE
+//*  EXTENDED RATHER THAN RECREATED:
+//*      DAILYCNT (EVALSTEP)        (+1) TO (0)
+//*      SUSPENSE (EVALSTEP)        (+1) TO (0),
+//*                                 DISP NEW TO MOD
+//*      RPTOUT   (EVALSTEP)        (+1) TO (0),
+//*                                 DISP NEW TO MOD
+//*      EXTRACT  (EVALSTEP)        (+1) TO (0),
+//*                                 DISP NEW TO MOD
+//*      RPTOUT   (PRTSTEP SYSUT1)  (+1) TO (0)
+//*      EXTRACT  (XFERSTEP SYSUT1) (+1) TO (0)
+//*  THE PROGRAM WILL PICK UP AFTER THE LAST KEY RECORDED IN
+//*  //CHKPOINT.
+//*
+//*  MODIFICATION HISTORY.
+//*      2026-08-17  RH  INITIAL JOB STREAM - SORT, EVALUATE,
+//*                      DISTRIBUTE AS ONE SUBMITTABLE UNIT.
+//*      2026-08-18  RH  SORTOUT, SUSPENSE AND THE FOLLOW-UP
+//*                      EXTRACT ARE ONE-DAY'S WORTH OF DATA EACH,
+//*                      NOT AN ACCUMULATING LOG, SO THEY NOW
+//*                      CATALOG A NEW GDG GENERATION EACH RUN
+//*                      INSTEAD OF A FIXED DSN THAT ABENDS THE
+//*                      SECOND TIME THE JOB IS RUN. THE GDG BASES
+//*                      MUST BE DEFINED ONCE VIA IDCAMS DEFINE GDG
+//*                      BEFORE THIS JOB IS FIRST SUBMITTED.
+//*      2026-08-19  RH  CHKPOINT, SUSPENSE, RPTOUT AND EXTRACT NO
+//*                      LONGER DELETE ON ABNORMAL STEP TERMINATION -
+//*                      THAT WIPED THE VERY CHECKPOINT, SUSPENSE AND
+//*                      REPORT/EXTRACT CONTENT A RESTART NEEDS TO
+//*                      EXTEND. RPTOUT AND EXTRACT ARE NOW GDG
+//*                      GENERATIONS INSTEAD OF JOB-TEMPORARY
+//*                      DATASETS SO THEY SURVIVE PAST THE ABENDING
+//*                      EXECUTION FOR A RESTART TO PICK BACK UP.
+//*=================================================================
+//*
+//*-----------------------------------------------------------------
+//*  STEP 1 - SORT THE RAW DAILY-COUNTS EXTRACT INTO KEY SEQUENCE
+//*-----------------------------------------------------------------
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SORTIN   DD  DSN=PROD.DAILY.COUNTS.RAW,DISP=SHR
+//SORTOUT  DD  DSN=PROD.DAILY.COUNTS.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*-----------------------------------------------------------------
+//*  STEP 2 - EVALUATE EACH RECORD AGAINST THE CONTROL BREAKPOINTS
+//*-----------------------------------------------------------------
+//EVALSTEP EXEC PGM=IFTHENEL,PARM=' ',
+//             COND=(4,LT,SORTSTEP)
+//STEPLIB  DD  DSN=PROD.IFTHENEL.LOADLIB,DISP=SHR
+//DAILYCNT DD  DSN=PROD.DAILY.COUNTS.SORTED(+1),DISP=SHR
+//THRESCTL DD  DSN=PROD.DAILY.THRCTL,DISP=SHR
+//RPTOUT   DD  DSN=PROD.DAILY.RPTOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(2,2)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITLOG DD  DSN=PROD.DAILY.AUDIT.TRAIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUSPENSE DD  DSN=PROD.DAILY.SUSPENSE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPOINT DD  DSN=PROD.DAILY.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXTRACT  DD  DSN=PROD.DAILY.EXTRACT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//*  STEP 3 - PRINT THE EXCEPTION REPORT FOR DISTRIBUTION
+//*-----------------------------------------------------------------
+//PRTSTEP  EXEC PGM=IEBGENER,COND=(4,LT,EVALSTEP)
+//SYSUT1   DD  DSN=PROD.DAILY.RPTOUT(+1),DISP=(OLD,KEEP)
+//SYSUT2   DD  SYSOUT=(*,DAILYRPT)
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//*  STEP 4 - FEED THE CRITICAL-RECORD EXTRACT TO THE DOWNSTREAM
+//*           EXCEPTION FOLLOW-UP SYSTEM
+//*-----------------------------------------------------------------
+//XFERSTEP EXEC PGM=IEBGENER,COND=(4,LT,EVALSTEP)
+//SYSUT1   DD  DSN=PROD.DAILY.EXTRACT(+1),DISP=(OLD,KEEP)
+//SYSUT2   DD  DSN=PROD.EXCPTN.FOLLOWUP.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
